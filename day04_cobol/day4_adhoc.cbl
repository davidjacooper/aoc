@@ -0,0 +1,111 @@
+       Identification division.
+       Program-ID. Day4_Adhoc.
+
+       Environment division.
+
+       Data division.
+       Working-storage section.
+           01 pair-line pic x(40).
+
+           01 start1 pic 9(3).
+           01 start2 pic 9(3).
+           01 end1   pic 9(3).
+           01 end2   pic 9(3).
+
+           01 ufld1 pic x(5).
+           01 ufld2 pic x(5).
+           01 ufld3 pic x(5).
+           01 ufld4 pic x(5).
+           01 flen1 usage index.
+           01 flen2 usage index.
+           01 flen3 usage index.
+           01 flen4 usage index.
+
+           01 packed-line pic x(40).
+           01 packed-len  usage index.
+           01 scan-ptr    usage index.
+
+           01 line-valid-sw pic x(1).
+               88 line-is-valid   value "Y".
+               88 line-is-invalid value "N".
+
+           01 again-sw pic x(1) value "Y".
+               88 check-another value "Y".
+
+       Procedure division.
+
+            Perform until not check-another
+                Display "Enter S1-E1,S2-E2 (blank to quit): "
+                    with no advancing
+                Accept pair-line
+
+                If pair-line = spaces
+                    Move "N" to again-sw
+                Else
+                    Perform Validate-Pair
+                    If line-is-valid
+                        Perform Report-Overlap
+                    Else
+                        Display "Could not parse that as two ranges."
+                    End-If
+                End-If
+            End-Perform
+
+       Stop run.
+
+       Validate-Pair.
+            Perform Pack-Pair-Line
+
+            Move spaces to ufld1 ufld2 ufld3 ufld4
+            Move 0 to flen1 flen2 flen3 flen4
+
+            Set line-is-invalid to true
+
+            If packed-len > 0
+                Unstring packed-line(1:packed-len)
+                    Delimited by "-" or ","
+                    Into ufld1 count in flen1,
+                         ufld2 count in flen2,
+                         ufld3 count in flen3,
+                         ufld4 count in flen4
+                End-Unstring
+            End-If
+
+            If flen1 > 0 and flen1 <= 3 and ufld1(1:flen1) is numeric
+            If flen2 > 0 and flen2 <= 3 and ufld2(1:flen2) is numeric
+            If flen3 > 0 and flen3 <= 3 and ufld3(1:flen3) is numeric
+            If flen4 > 0 and flen4 <= 3 and ufld4(1:flen4) is numeric
+                Move ufld1 to start1
+                Move ufld2 to end1
+                Move ufld3 to start2
+                Move ufld4 to end2
+                Set line-is-valid to true
+            End-If
+            End-If
+            End-If
+            End-If.
+
+       Pack-Pair-Line.
+            Move spaces to packed-line
+            Move 0 to packed-len
+            Move 1 to scan-ptr
+            Perform until scan-ptr > 40
+                If pair-line(scan-ptr:1) not = space
+                    Add 1 to packed-len
+                    Move pair-line(scan-ptr:1)
+                        to packed-line(packed-len:1)
+                End-If
+                Add 1 to scan-ptr
+            End-Perform.
+
+       Report-Overlap.
+            If (end1 < start2) or (end2 < start1)
+                Display "NO OVERLAP"
+            Else
+                If (start1 <= start2 and end1 >= end2)
+                        or (start2 <= start1 and end2 >= end1)
+                    Display "OVERLAP - FULLY CONTAINED"
+                Else
+                    Display "OVERLAP - PARTIAL"
+                End-If
+            End-If.
