@@ -1,47 +1,420 @@
        Identification division.
        Program-ID. Day4_Part1.
-       
+
        Environment division.
        Input-output section.
        File-control.
-       Select SYSIN assign to keyboard organization line sequential.
-       
+       Select SYSIN assign to SYSIN organization line sequential.
+       Select CONFLRPT assign to CONFLRPT organization line sequential
+           file status is conflrpt-status.
+       Select REJCTRPT assign to REJCTRPT organization line sequential
+           file status is rejctrpt-status.
+       Select TRENDOUT assign to TRENDOUT organization line sequential
+           file status is trend-status.
+       Select CHKPTFIL assign to CHKPTFIL organization line sequential
+           file status is ckpt-status.
+       Select ALLOCOUT assign to ALLOCOUT organization line sequential
+           file status is allocout-status.
+
        Data division.
            File section.
                Fd sysin.
                01 input-line pic x(255).
                88 eof value high-values.
-       
+
+               Fd conflrpt.
+               01 conflrpt-rec pic x(74).
+
+               Fd rejctrpt.
+               01 rejctrpt-rec pic x(278).
+
+               Fd trendout.
+               01 trendout-rec pic x(38).
+
+               Fd chkptfil.
+               01 chkptfil-rec pic x(77).
+
+               Fd allocout.
+               01 allocout-rec pic x(40).
+
            Working-storage section.
-               01 n-pairs  usage index.
-               01 start1 pic 9(2).
-               01 start2 pic 9(2).
-               01 end1   pic 9(2).
-               01 end2   pic 9(2).
+               01 n-pairs       usage index.
+               01 full-pairs    usage index.
+               01 partial-pairs usage index.
+               01 line-count    usage index.
+               01 reject-count  usage index.
+               01 start1 pic 9(3).
+               01 start2 pic 9(3).
+               01 end1   pic 9(3).
+               01 end2   pic 9(3).
+
+               01 sum-range-len pic 9(9).
+               01 range-count   pic 9(9).
+               01 max-range-len pic 9(5).
+               01 this-len1     pic 9(5).
+               01 this-len2     pic 9(5).
+               01 avg-range-len pic 9(6)v99.
+               01 avg-range-ed  pic zzzzz9.99.
+
+               01 ufld1 pic x(5).
+               01 ufld2 pic x(5).
+               01 ufld3 pic x(5).
+               01 ufld4 pic x(5).
+               01 flen1 usage index.
+               01 flen2 usage index.
+               01 flen3 usage index.
+               01 flen4 usage index.
+
+               01 packed-line pic x(255).
+               01 packed-len  usage index.
+               01 scan-ptr    usage index.
+
+               01 conflrpt-status pic x(2).
+               01 rejctrpt-status pic x(2).
+               01 trend-status pic x(2).
+               01 ckpt-status  pic x(2).
+               01 allocout-status pic x(2).
+               01 run-date     pic 9(8).
+
+               01 checkpoint-interval pic 9(5) value 1000.
+               01 restart-line-count  usage index.
+               01 skip-count          usage index.
+               01 ck-divisor-q        pic 9(9).
+               01 ck-divisor-r        pic 9(9).
+
+               01 ckpt-found-sw pic x(1) value "N".
+                   88 ckpt-was-found value "Y".
+
+               01 job-complete-sw pic x(1) value "N".
+                   88 job-is-complete value "Y".
+
+               01 sysin-eof-sw pic x(1) value "N".
+                   88 sysin-at-eof value "Y".
+
+               01 trend-line.
+                   05 tl-date       pic 9(8).
+                   05 filler        pic x(1)  value space.
+                   05 tl-n-pairs    pic 9(9).
+                   05 filler        pic x(1)  value space.
+                   05 tl-full       pic 9(9).
+                   05 filler        pic x(1)  value space.
+                   05 tl-partial    pic 9(9).
+
+               01 checkpoint-line.
+                   05 ck-line-count    pic 9(9).
+                   05 filler           pic x(1)  value space.
+                   05 ck-n-pairs       pic 9(9).
+                   05 filler           pic x(1)  value space.
+                   05 ck-full          pic 9(9).
+                   05 filler           pic x(1)  value space.
+                   05 ck-partial       pic 9(9).
+                   05 filler           pic x(1)  value space.
+                   05 ck-reject-count  pic 9(9).
+                   05 filler           pic x(1)  value space.
+                   05 ck-sum-range-len pic 9(9).
+                   05 filler           pic x(1)  value space.
+                   05 ck-range-count   pic 9(9).
+                   05 filler           pic x(1)  value space.
+                   05 ck-max-range-len pic 9(5).
+                   05 filler           pic x(1)  value space.
+                   05 ck-complete      pic x(1).
+                       88 ck-run-was-complete value "Y".
+
+               01 line-valid-sw pic x(1).
+                   88 line-is-valid   value "Y".
+                   88 line-is-invalid value "N".
+
+               01 reject-line.
+                   05 rl-label-line pic x(5)  value "LINE ".
+                   05 rl-line-no    pic 9(9).
+                   05 filler        pic x(3)  value spaces.
+                   05 rl-label-text pic x(6)  value "TEXT= ".
+                   05 rl-text       pic x(255).
+
+               01 conflict-line.
+                   05 cl-label-line pic x(5)  value "LINE ".
+                   05 cl-line-no    pic 9(9).
+                   05 filler        pic x(3)  value spaces.
+                   05 cl-label-s1   pic x(8)  value "START1= ".
+                   05 cl-start1     pic 9(3).
+                   05 filler        pic x(2)  value spaces.
+                   05 cl-label-e1   pic x(6)  value "END1= ".
+                   05 cl-end1       pic 9(3).
+                   05 filler        pic x(2)  value spaces.
+                   05 cl-label-s2   pic x(8)  value "START2= ".
+                   05 cl-start2     pic 9(3).
+                   05 filler        pic x(2)  value spaces.
+                   05 cl-label-e2   pic x(6)  value "END2= ".
+                   05 cl-end2       pic 9(3).
+                   05 filler        pic x(2)  value spaces.
+                   05 cl-kind       pic x(9).
+
+               01 allocation-line.
+                   05 al-line-no    pic 9(9).
+                   05 al-start1     pic 9(3).
+                   05 al-end1       pic 9(3).
+                   05 al-start2     pic 9(3).
+                   05 al-end2       pic 9(3).
+                   05 al-kind       pic x(1).
+                   05 al-reassign   pic x(1).
+                   05 filler        pic x(17) value spaces.
 
        Procedure division.
 
-            Open input sysin
+            Accept run-date from date yyyymmdd
+
             Move 0 to n-pairs
-            
-            Perform until 0 > 1
-                Read sysin 
+            Move 0 to full-pairs
+            Move 0 to partial-pairs
+            Move 0 to line-count
+            Move 0 to reject-count
+            Move 0 to sum-range-len
+            Move 0 to range-count
+            Move 0 to max-range-len
+            Move 0 to restart-line-count
+
+            Perform Read-Checkpoint
+
+            Open input sysin
+            If restart-line-count > 0
+                Perform Skip-To-Checkpoint
+            End-If
+
+            Perform Open-Conflrpt
+            Perform Open-Rejctrpt
+            Perform Open-Trend-Out
+            Perform Open-Ckpt-Out
+            Perform Open-Allocout
+
+            Perform until sysin-at-eof
+                Read sysin
                     At end
-                        Exit perform
+                        Set sysin-at-eof to true
+                    Not at end
+                        Add 1 to line-count
+
+                        Perform Validate-Line
+
+                        If line-is-valid
+                            Perform Accumulate-Stats
+                            If not ((end1 < start2) or (end2 < start1))
+                                Add 1 to n-pairs
+                                If (start1 <= start2 and end1 >= end2)
+                                or (start2 <= start1 and end2 >= end1)
+                                    Add 1 to full-pairs
+                                    Move "CONTAINED" to cl-kind
+                                Else
+                                    Add 1 to partial-pairs
+                                    Move "PARTIAL  " to cl-kind
+                                End-If
+                                Perform Write-Conflict-Line
+                                Perform Write-Allocation-Line
+                            End-If
+                        Else
+                            Perform Log-Reject
+                        End-If
+
+                        Divide line-count by checkpoint-interval
+                            giving ck-divisor-q remainder ck-divisor-r
+                        If ck-divisor-r = 0
+                            Perform Write-Checkpoint
+                        End-If
                 End-Read
-                
-                Unstring input-line
-                    Delimited by "-" or ","
-                    Into start1 end1 start2 end2
-                End-Unstring
-                
-                If not ((end1 < start2) or (end2 < start1))
-                    Add 1 to n-pairs
-                End-If
             End-Perform
-            
-            Display n-pairs
-           
+
+            Set job-is-complete to true
+            Perform Write-Checkpoint
+
+            If range-count > 0
+                Compute avg-range-len rounded =
+                    sum-range-len / range-count
+            End-If
+            Move avg-range-len to avg-range-ed
+
+            Display "LINES PROCESSED: " line-count
+            Display "REJECTED LINES:  " reject-count
+            Display "OVERLAPS TOTAL:  " n-pairs
+            Display "  FULLY CONTAINED:   " full-pairs
+            Display "  PARTIAL OVERLAP:   " partial-pairs
+            Display "AVG RANGE LENGTH: " avg-range-ed
+            Display "MAX RANGE LENGTH: " max-range-len
+
+            Move run-date to tl-date
+            Move n-pairs to tl-n-pairs
+            Move full-pairs to tl-full
+            Move partial-pairs to tl-partial
+            Write trendout-rec from trend-line
+
             Close sysin
-           
+            Close conflrpt
+            Close rejctrpt
+            Close trendout
+            Close chkptfil
+            Close allocout
+
         Stop run.
+
+       Open-Allocout.
+            Open extend allocout
+            If allocout-status not = "00"
+                Open output allocout
+            End-If.
+
+       Open-Conflrpt.
+            Open extend conflrpt
+            If conflrpt-status not = "00"
+                Open output conflrpt
+            End-If.
+
+       Open-Rejctrpt.
+            Open extend rejctrpt
+            If rejctrpt-status not = "00"
+                Open output rejctrpt
+            End-If.
+
+       Open-Trend-Out.
+            Open extend trendout
+            If trend-status not = "00"
+                Open output trendout
+            End-If.
+
+       Open-Ckpt-Out.
+            Open extend chkptfil
+            If ckpt-status not = "00"
+                Open output chkptfil
+            End-If.
+
+       Read-Checkpoint.
+            Open input chkptfil
+            If ckpt-status = "00"
+                Perform until 0 > 1
+                    Read chkptfil into checkpoint-line
+                        At end
+                            Exit perform
+                    End-Read
+                    Set ckpt-was-found to true
+                End-Perform
+                Close chkptfil
+            End-If
+
+            If ckpt-was-found and not ck-run-was-complete
+                Move ck-line-count    to restart-line-count
+                Move ck-line-count    to line-count
+                Move ck-n-pairs       to n-pairs
+                Move ck-full          to full-pairs
+                Move ck-partial       to partial-pairs
+                Move ck-reject-count  to reject-count
+                Move ck-sum-range-len to sum-range-len
+                Move ck-range-count   to range-count
+                Move ck-max-range-len to max-range-len
+                Display "RESTARTING AFTER LINE " restart-line-count
+            End-If.
+
+       Skip-To-Checkpoint.
+            Move 0 to skip-count
+            Perform until skip-count >= restart-line-count
+                    or sysin-at-eof
+                Read sysin
+                    At end
+                        Set sysin-at-eof to true
+                    Not at end
+                        Add 1 to skip-count
+                End-Read
+            End-Perform.
+
+       Write-Checkpoint.
+            Move line-count    to ck-line-count
+            Move n-pairs       to ck-n-pairs
+            Move full-pairs    to ck-full
+            Move partial-pairs to ck-partial
+            Move reject-count  to ck-reject-count
+            Move sum-range-len to ck-sum-range-len
+            Move range-count   to ck-range-count
+            Move max-range-len to ck-max-range-len
+            Move job-complete-sw to ck-complete
+            Write chkptfil-rec from checkpoint-line.
+
+       Validate-Line.
+            Perform Pack-Input-Line
+
+            Move spaces to ufld1 ufld2 ufld3 ufld4
+            Move 0 to flen1 flen2 flen3 flen4
+
+            Set line-is-invalid to true
+
+            If packed-len > 0
+                Unstring packed-line(1:packed-len)
+                    Delimited by "-" or ","
+                    Into ufld1 count in flen1,
+                         ufld2 count in flen2,
+                         ufld3 count in flen3,
+                         ufld4 count in flen4
+                End-Unstring
+            End-If
+
+            If flen1 > 0 and flen1 <= 3 and ufld1(1:flen1) is numeric
+            If flen2 > 0 and flen2 <= 3 and ufld2(1:flen2) is numeric
+            If flen3 > 0 and flen3 <= 3 and ufld3(1:flen3) is numeric
+            If flen4 > 0 and flen4 <= 3 and ufld4(1:flen4) is numeric
+                Move ufld1 to start1
+                Move ufld2 to end1
+                Move ufld3 to start2
+                Move ufld4 to end2
+                Set line-is-valid to true
+            End-If
+            End-If
+            End-If
+            End-If.
+
+       Pack-Input-Line.
+            Move spaces to packed-line
+            Move 0 to packed-len
+            Move 1 to scan-ptr
+            Perform until scan-ptr > 255
+                If input-line(scan-ptr:1) not = space
+                    Add 1 to packed-len
+                    Move input-line(scan-ptr:1)
+                        to packed-line(packed-len:1)
+                End-If
+                Add 1 to scan-ptr
+            End-Perform.
+
+       Accumulate-Stats.
+            Compute this-len1 = end1 - start1
+            Compute this-len2 = end2 - start2
+            Add this-len1 this-len2 to sum-range-len
+            Add 2 to range-count
+            If this-len1 > max-range-len
+                Move this-len1 to max-range-len
+            End-If
+            If this-len2 > max-range-len
+                Move this-len2 to max-range-len
+            End-If.
+
+       Log-Reject.
+            Add 1 to reject-count
+            Move line-count to rl-line-no
+            Move input-line to rl-text
+            Write rejctrpt-rec from reject-line.
+
+       Write-Conflict-Line.
+            Move line-count to cl-line-no
+            Move start1 to cl-start1
+            Move end1 to cl-end1
+            Move start2 to cl-start2
+            Move end2 to cl-end2
+            Write conflrpt-rec from conflict-line.
+
+       Write-Allocation-Line.
+            Move line-count to al-line-no
+            Move start1 to al-start1
+            Move end1 to al-end1
+            Move start2 to al-start2
+            Move end2 to al-end2
+            If cl-kind = "CONTAINED"
+                Move "C" to al-kind
+            Else
+                Move "P" to al-kind
+            End-If
+            Move "Y" to al-reassign
+            Write allocout-rec from allocation-line.
