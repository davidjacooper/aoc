@@ -0,0 +1,35 @@
+//DAY4PT1  JOB (ACCTNO),'ROSTER CONFLICT CHECK',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Overnight run of the section-roster overlap check.           *
+//* DAY4PT1 is the load-module name (PROGRAM-ID Day4_Part1,      *
+//* linked under an 8-character alias). CONFLRPT/REJCTRPT/       *
+//* ALLOCOUT/CHKPTFIL are GDGs so every night's run catalogs a    *
+//* new generation (+1) instead of colliding with last night's.   *
+//* Reruns pick up where they left off via the CHKPTFIL           *
+//* checkpoint dataset - use (+1) on CONFLRPT/REJCTRPT/ALLOCOUT/   *
+//* CHKPTFIL for a normal overnight run. When restarting a job      *
+//* that abended partway through, re-point all four at the          *
+//* abended run's own generation (0) instead of cutting a new one:   *
+//* CHKPTFIL as DSN=...(0),DISP=OLD, and CONFLRPT/REJCTRPT/ALLOCOUT   *
+//* as DSN=...(0),DISP=(MOD,CATLG,CATLG) so the restart appends to    *
+//* the same reports the abended run already wrote instead of         *
+//* leaving them behind in an empty (+1) generation.                   *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=DAY4PT1
+//SYSIN    DD   DSN=PROD.ROSTER.DAILY,DISP=SHR
+//CONFLRPT DD   DSN=PROD.ROSTER.CONFLICT(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=74,BLKSIZE=7992)
+//REJCTRPT DD   DSN=PROD.ROSTER.REJECTS(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=278,BLKSIZE=7784)
+//ALLOCOUT DD   DSN=PROD.ROSTER.ALLOCFD(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=8000)
+//TRENDOUT DD   DSN=PROD.ROSTER.TREND,DISP=MOD
+//CHKPTFIL DD   DSN=PROD.ROSTER.CHKPT(+1),DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=77,BLKSIZE=7700)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
